@@ -0,0 +1,11 @@
+      *DESCRIPTION: Shared WORKING-STORAGE fields for the numbered
+      *menu-loop/exit-flag pattern used by area, SAMPLE and
+      *gabinete_ex1: accept a raw choice, validate it as numeric,
+      *convert it, and flag when the user has asked to exit. A PIC
+      *clause or validation fix made here reaches every program that
+      *COPYs it instead of having to be re-typed into each one.
+      *AUTHOR: Keith Ginoel S. Gabinete
+      *DATE: October 4, 2024
+       77 MENU-EXITED PIC 9(1) VALUE 0.
+       77 MENU-CHOICE-INPUT PIC X(38).
+       77 MENU-CHOICE PIC 9(38) VALUE 0.
