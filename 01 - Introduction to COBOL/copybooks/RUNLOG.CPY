@@ -0,0 +1,19 @@
+      *DESCRIPTION: Shared WORKING-STORAGE fields for the consolidated
+      *daily run log (RUNLOG.TXT) written to by area, array, SAMPLE and
+      *gabinete_ex1. Each program appends one line when it starts and
+      *another when it ends, so every run of any of the four programs
+      *on a given day - and whether that run ended normally or with
+      *invalid input along the way - shows up in one place instead of
+      *four separate logs.
+      *AUTHOR: Keith Ginoel S. Gabinete
+      *DATE: October 15, 2024
+      *Modification History:
+      *2024-10-21: Added RUNLOG-EVENT and RUNLOG-REASON so a run logs
+      *            both a START and an END line, the END line carrying
+      *            whether the session saw any invalid input.
+       77 RUNLOG-FILE-STATUS PIC X(02) VALUE "00".
+       77 RUNLOG-TIMESTAMP PIC X(21).
+       77 RUNLOG-PROGRAM PIC X(10) VALUE SPACES.
+       77 RUNLOG-EVENT PIC X(05) VALUE SPACES.
+       77 RUNLOG-REASON PIC X(20) VALUE SPACES.
+       77 RUNLOG-LINE PIC X(80) VALUE SPACES.
