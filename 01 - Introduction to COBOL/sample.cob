@@ -1,38 +1,264 @@
       *DESCRITPION: A program that computes the sum of two numbers.
       *AUTHOR: Keith Ginoel Gabinete
       *DATE: August 28, 2024
+      *Modification History:
+      *2024-09-29: Added subtract/multiply/divide alongside add
+      *            (choices 2-4, divide-by-zero guarded); Exit moved
+      *            to choice 5.
+      *2024-10-01: Every result is now added into a running session
+      *            total, displayed after each calculation and again
+      *            on exit.
+      *2024-10-03: Every calculation (inputs, operation, result,
+      *            timestamp) is now appended to TRANSLOG.TXT for
+      *            later reconciliation.
+      *2024-10-06: The menu choice/exit-flag fields now come from the
+      *            shared MENUFLDS copybook instead of being declared
+      *            here, and the menu choice is validated the same
+      *            way gabinete_ex1 validates its own (reject
+      *            non-numeric input rather than falling through to
+      *            EVALUATE OTHER).
+      *2024-10-15: Each run now also appends a line to the shared
+      *            RUNLOG.TXT (see the RUNLOG copybook), alongside
+      *            area, array and gabinete_ex1's entries.
+      *2024-10-21: TRANSLOG.TXT now gets a header line (title plus the
+      *            date it was created) the first time it is opened.
+      *2024-10-23: RUNLOG.TXT now also gets an END line when the
+      *            session finishes, recording whether any invalid
+      *            menu choice was entered, alongside the START line
+      *            already written at startup.
+      *2024-10-25: LOG-TRANSACTION now clears TXN-LINE to SPACES
+      *            before building the next line, instead of leaving
+      *            trailing characters from a longer previous line
+      *            in place when the new line is shorter.
+      *2024-10-29: The program now ends with GOBACK instead of STOP
+      *            RUN, so RUNALL can CALL it as part of the batch
+      *            suite; run standalone, GOBACK ends the session
+      *            exactly as STOP RUN did.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SAMPLE.
 
        ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TXN-LOG-FILE ASSIGN TO "TRANSLOG.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS TXN-LOG-FILE-STATUS.
+               SELECT RUNLOG-FILE ASSIGN TO "RUNLOG.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS RUNLOG-FILE-STATUS.
 
        DATA DIVISION.
+           FILE SECTION.
+           FD TXN-LOG-FILE.
+           01 TXN-LOG-RECORD PIC X(80).
+
+           FD RUNLOG-FILE.
+           01 RUNLOG-RECORD PIC X(80).
+
            WORKING-STORAGE SECTION.
-           77 EXITED PIC 9 VALUE 0.
-           77 CHOICE PIC 9.
+           COPY MENUFLDS.
+           COPY RUNLOG.
            77 X PIC 9(5).
            77 Y PIC 9(5).
-           77 S PIC 9(5).
+           77 S PIC S9(5).
+           77 S-DISPLAY PIC -(4)9.
+           77 QUOTIENT PIC S9(5)V9(2).
+           77 QUOTIENT-DISPLAY PIC -(4)9.9(2).
+
+      *Running total of every result computed this session
+           77 SESSION-TOTAL PIC S9(7)V9(2) VALUE 0.
+           77 SESSION-TOTAL-DISPLAY PIC -(6)9.9(2).
+
+      *Transaction log working fields
+           77 TXN-LOG-FILE-STATUS PIC X(02) VALUE "00".
+           77 TXN-LOG-FILE-IS-NEW PIC 9 VALUE 0.
+           77 TXN-OP PIC X(10) VALUE SPACES.
+           77 TXN-RESULT-DISPLAY PIC -(4)9.9(2).
+           77 TXN-TIMESTAMP PIC X(21).
+           77 TXN-LINE PIC X(80) VALUE SPACES.
+
+           77 HAD-INVALID-INPUT PIC 9 VALUE 0.
 
        PROCEDURE DIVISION.
-           PERFORM PMENU UNTIL EXITED = 1.
-           STOP RUN.
+      *Open for append, creating TRANSLOG.TXT the first time it is
+      *needed
+           OPEN INPUT TXN-LOG-FILE.
+           IF TXN-LOG-FILE-STATUS = "00"
+               CLOSE TXN-LOG-FILE
+               OPEN EXTEND TXN-LOG-FILE
+           ELSE
+               OPEN OUTPUT TXN-LOG-FILE
+               MOVE 1 TO TXN-LOG-FILE-IS-NEW
+           END-IF.
+           IF TXN-LOG-FILE-IS-NEW = 1
+               PERFORM LOG-TRANSACTION-LOG-HEADER
+           END-IF.
+
+           MOVE "SAMPLE" TO RUNLOG-PROGRAM.
+           MOVE "START" TO RUNLOG-EVENT.
+           MOVE "N/A" TO RUNLOG-REASON.
+           PERFORM LOG-RUN-EVENT.
+
+           PERFORM PMENU UNTIL MENU-EXITED = 1.
+
+           MOVE "END" TO RUNLOG-EVENT.
+           IF HAD-INVALID-INPUT = 1
+               MOVE "INVALID-INPUT" TO RUNLOG-REASON
+           ELSE
+               MOVE "NORMAL" TO RUNLOG-REASON
+           END-IF.
+           PERFORM LOG-RUN-EVENT.
+
+           CLOSE TXN-LOG-FILE.
+           GOBACK.
+
+      *Write a one-time title/creation-date header to TRANSLOG.TXT when
+      *it is first created, so the per-calculation data lines that
+      *follow aren't the only thing in the file
+           LOG-TRANSACTION-LOG-HEADER.
+           MOVE FUNCTION CURRENT-DATE TO TXN-TIMESTAMP.
+           MOVE SPACES TO TXN-LINE.
+           STRING
+               "TRANSACTION LOG - CREATED " TXN-TIMESTAMP(1:8)
+               DELIMITED BY SIZE INTO TXN-LINE.
+           MOVE TXN-LINE TO TXN-LOG-RECORD.
+           WRITE TXN-LOG-RECORD.
+
+           MOVE SPACES TO TXN-LINE.
+           STRING
+               "OP X Y RESULT DATE TIME"
+               DELIMITED BY SIZE INTO TXN-LINE.
+           MOVE TXN-LINE TO TXN-LOG-RECORD.
+           WRITE TXN-LOG-RECORD.
+
+      *Append one line to the shared RUNLOG.TXT recording a START or
+      *END event for this program (RUNLOG-EVENT/RUNLOG-REASON are set
+      *by the caller first), so a day's activity - and whether any run
+      *ended after rejecting input - can be read across area, array,
+      *SAMPLE and gabinete_ex1 from a single file
+           LOG-RUN-EVENT.
+           OPEN INPUT RUNLOG-FILE.
+           IF RUNLOG-FILE-STATUS = "00"
+               CLOSE RUNLOG-FILE
+               OPEN EXTEND RUNLOG-FILE
+           ELSE
+               OPEN OUTPUT RUNLOG-FILE
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO RUNLOG-TIMESTAMP.
+           MOVE SPACES TO RUNLOG-LINE.
+           STRING
+               "PROGRAM=" RUNLOG-PROGRAM
+               " EVENT=" RUNLOG-EVENT
+               " DATE=" RUNLOG-TIMESTAMP(1:8)
+               " TIME=" RUNLOG-TIMESTAMP(9:6)
+               " REASON=" RUNLOG-REASON
+               DELIMITED BY SIZE INTO RUNLOG-LINE.
+           MOVE RUNLOG-LINE TO RUNLOG-RECORD.
+           WRITE RUNLOG-RECORD.
+           CLOSE RUNLOG-FILE.
 
       * function definition
            PMENU.
            DISPLAY "MENU ".
            DISPLAY "[1] Add two numbers ".
-           DISPLAY "[2] Exit ".
+           DISPLAY "[2] Subtract two numbers ".
+           DISPLAY "[3] Multiply two numbers ".
+           DISPLAY "[4] Divide two numbers ".
+           DISPLAY "[5] Exit ".
            DISPLAY "Choice : " WITH NO ADVANCING.
-           ACCEPT CHOICE.
-           
-           IF CHOICE = 1
-               DISPLAY "Enter X: " WITH NO ADVANCING
-               ACCEPT X
-               DISPLAY "Enter Y: " WITH NO ADVANCING
-               ACCEPT Y
-               COMPUTE S = X + Y
-               DISPLAY "Sum is " S
+           ACCEPT MENU-CHOICE-INPUT.
+           IF FUNCTION TRIM(MENU-CHOICE-INPUT) IS NUMERIC
+               MOVE FUNCTION NUMVAL(MENU-CHOICE-INPUT) TO MENU-CHOICE
            ELSE
-               MOVE 1 TO EXITED
+               MOVE 0 TO MENU-CHOICE
            END-IF.
+
+           EVALUATE MENU-CHOICE
+               WHEN 1
+                   DISPLAY "Enter X: " WITH NO ADVANCING
+                   ACCEPT X
+                   DISPLAY "Enter Y: " WITH NO ADVANCING
+                   ACCEPT Y
+                   COMPUTE S = X + Y
+                   MOVE S TO S-DISPLAY
+                   DISPLAY "Sum is " FUNCTION TRIM(S-DISPLAY)
+                   ADD S TO SESSION-TOTAL
+                   PERFORM DISPLAY-SESSION-TOTAL
+                   MOVE "ADD" TO TXN-OP
+                   MOVE S TO TXN-RESULT-DISPLAY
+                   PERFORM LOG-TRANSACTION
+               WHEN 2
+                   DISPLAY "Enter X: " WITH NO ADVANCING
+                   ACCEPT X
+                   DISPLAY "Enter Y: " WITH NO ADVANCING
+                   ACCEPT Y
+                   COMPUTE S = X - Y
+                   MOVE S TO S-DISPLAY
+                   DISPLAY "Difference is " FUNCTION TRIM(S-DISPLAY)
+                   ADD S TO SESSION-TOTAL
+                   PERFORM DISPLAY-SESSION-TOTAL
+                   MOVE "SUBTRACT" TO TXN-OP
+                   MOVE S TO TXN-RESULT-DISPLAY
+                   PERFORM LOG-TRANSACTION
+               WHEN 3
+                   DISPLAY "Enter X: " WITH NO ADVANCING
+                   ACCEPT X
+                   DISPLAY "Enter Y: " WITH NO ADVANCING
+                   ACCEPT Y
+                   COMPUTE S = X * Y
+                   MOVE S TO S-DISPLAY
+                   DISPLAY "Product is " FUNCTION TRIM(S-DISPLAY)
+                   ADD S TO SESSION-TOTAL
+                   PERFORM DISPLAY-SESSION-TOTAL
+                   MOVE "MULTIPLY" TO TXN-OP
+                   MOVE S TO TXN-RESULT-DISPLAY
+                   PERFORM LOG-TRANSACTION
+               WHEN 4
+                   DISPLAY "Enter X: " WITH NO ADVANCING
+                   ACCEPT X
+                   DISPLAY "Enter Y: " WITH NO ADVANCING
+                   ACCEPT Y
+                   IF Y = 0
+                       DISPLAY "Cannot divide by zero."
+                   ELSE
+                       COMPUTE QUOTIENT = X / Y
+                       MOVE QUOTIENT TO QUOTIENT-DISPLAY
+                       DISPLAY "Quotient is "
+                           FUNCTION TRIM(QUOTIENT-DISPLAY)
+                       ADD QUOTIENT TO SESSION-TOTAL
+                       PERFORM DISPLAY-SESSION-TOTAL
+                       MOVE "DIVIDE" TO TXN-OP
+                       MOVE QUOTIENT TO TXN-RESULT-DISPLAY
+                       PERFORM LOG-TRANSACTION
+                   END-IF
+               WHEN 5
+                   PERFORM DISPLAY-SESSION-TOTAL
+                   MOVE 1 TO MENU-EXITED
+               WHEN OTHER
+                   DISPLAY "Invalid choice."
+                   MOVE 1 TO HAD-INVALID-INPUT
+           END-EVALUATE.
+
+      *Show the running total of every result computed this session
+           DISPLAY-SESSION-TOTAL.
+           MOVE SESSION-TOTAL TO SESSION-TOTAL-DISPLAY.
+           DISPLAY "Session total is "
+               FUNCTION TRIM(SESSION-TOTAL-DISPLAY).
+
+      *Append the inputs, operation, result and a timestamp for the
+      *calculation just run to TRANSLOG.TXT, so the day's
+      *calculations can be reconciled after the session ends
+           LOG-TRANSACTION.
+           MOVE FUNCTION CURRENT-DATE TO TXN-TIMESTAMP.
+           MOVE SPACES TO TXN-LINE.
+           STRING
+               "OP=" TXN-OP
+               " X=" X
+               " Y=" Y
+               " RESULT=" FUNCTION TRIM(TXN-RESULT-DISPLAY)
+               " DATE=" TXN-TIMESTAMP(1:8)
+               " TIME=" TXN-TIMESTAMP(9:6)
+               DELIMITED BY SIZE INTO TXN-LINE.
+           MOVE TXN-LINE TO TXN-LOG-RECORD.
+           WRITE TXN-LOG-RECORD.
