@@ -0,0 +1,190 @@
+      *DESCRIPTION: Batch-suite driver that runs area, array, SAMPLE and
+      *gabinete_ex1 in sequence, one after another in a single session,
+      *and writes one consolidated summary report (DAILYRUN.TXT)
+      *covering all four runs once the suite finishes. Each of the four
+      *programs still works exactly as it does standalone - this just
+      *CALLs them in order instead of requiring four separate launches.
+      *AUTHOR: Keith Ginoel S. Gabinete
+      *DATE: October 29, 2024
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNALL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNLOG-FILE ASSIGN TO "RUNLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUNLOG-FILE-STATUS.
+           SELECT DAILYRUN-FILE ASSIGN TO "DAILYRUN.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DAILYRUN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUNLOG-FILE.
+       01 RUNLOG-RECORD PIC X(80).
+
+       FD DAILYRUN-FILE.
+       01 DAILYRUN-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY RUNLOG.
+
+      *Line-count bookkeeping used to find just this run's own START/
+      *END lines in RUNLOG.TXT once the suite finishes, since the file
+      *itself is a shared, ever-growing log across every past run of
+      *all four programs.
+       77 DAILYRUN-FILE-STATUS PIC X(02) VALUE "00".
+       77 RUNLOG-EOF PIC 9 VALUE 0.
+       77 BASELINE-LINE-COUNT PIC 9(6) VALUE 0.
+       77 THIS-LINE-COUNT PIC 9(6) VALUE 0.
+
+      *This run's own RUNLOG entries, parsed back out of the fixed
+      *layout LOG-RUN-EVENT writes them in (see RUNLOG.CPY)
+       01 SUMMARY-TABLE.
+           02 SUMMARY-ENTRY OCCURS 20 TIMES.
+               03 SUM-PROGRAM PIC X(10).
+               03 SUM-EVENT PIC X(05).
+               03 SUM-REASON PIC X(20).
+       77 SUMMARY-COUNT PIC 9(3) VALUE 0.
+       77 SUMMARY-IDX PIC 9(3) VALUE 0.
+
+       77 NORMAL-END-COUNT PIC 9(2) VALUE 0.
+       77 INVALID-END-COUNT PIC 9(2) VALUE 0.
+       77 TOTAL-END-COUNT PIC 9(2) VALUE 0.
+       77 NORMAL-END-COUNT-DISPLAY PIC Z9.
+       77 INVALID-END-COUNT-DISPLAY PIC Z9.
+       77 TOTAL-END-COUNT-DISPLAY PIC Z9.
+
+       77 DAILYRUN-TIMESTAMP PIC X(21).
+       77 DAILYRUN-LINE PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           DISPLAY "Running the batch suite: area, array, SAMPLE, "
+               "gabinete_ex1".
+           DISPLAY " ".
+
+           PERFORM COUNT-RUNLOG-LINES.
+           MOVE THIS-LINE-COUNT TO BASELINE-LINE-COUNT.
+
+           CALL "area".
+           CALL "array".
+           CALL "SAMPLE".
+           CALL "gabinete_ex1".
+
+           PERFORM COLLECT-THIS-RUNS-ENTRIES.
+           PERFORM WRITE-SUMMARY-REPORT.
+
+           STOP RUN.
+
+      *Count the lines RUNLOG.TXT already has before this suite's own
+      *CALLs add any more, so COLLECT-THIS-RUNS-ENTRIES can tell this
+      *run's lines apart from every earlier day's.
+       COUNT-RUNLOG-LINES.
+           MOVE 0 TO RUNLOG-EOF.
+           MOVE 0 TO THIS-LINE-COUNT.
+           OPEN INPUT RUNLOG-FILE.
+           IF RUNLOG-FILE-STATUS = "00"
+               PERFORM UNTIL RUNLOG-EOF = 1
+                   READ RUNLOG-FILE
+                       AT END
+                           MOVE 1 TO RUNLOG-EOF
+                       NOT AT END
+                           ADD 1 TO THIS-LINE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE RUNLOG-FILE
+           END-IF.
+
+      *Re-read RUNLOG.TXT and keep only the lines past BASELINE-LINE-
+      *COUNT - the START/END lines this suite's own four CALLs just
+      *appended - parsed back into SUMMARY-TABLE.
+       COLLECT-THIS-RUNS-ENTRIES.
+           MOVE 0 TO RUNLOG-EOF.
+           MOVE 0 TO THIS-LINE-COUNT.
+           MOVE 0 TO SUMMARY-COUNT.
+           OPEN INPUT RUNLOG-FILE.
+           PERFORM UNTIL RUNLOG-EOF = 1
+               READ RUNLOG-FILE
+                   AT END
+                       MOVE 1 TO RUNLOG-EOF
+                   NOT AT END
+                       ADD 1 TO THIS-LINE-COUNT
+                       IF THIS-LINE-COUNT > BASELINE-LINE-COUNT
+                           PERFORM PARSE-RUNLOG-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE RUNLOG-FILE.
+
+      *RUNLOG-RECORD is always built by LOG-RUN-EVENT (see RUNLOG.CPY)
+      *as "PROGRAM=<10> EVENT=<5> DATE=<8> TIME=<6> REASON=<20>", so
+      *each field sits at a fixed position - no UNSTRING needed.
+       PARSE-RUNLOG-LINE.
+           IF SUMMARY-COUNT < 20
+               ADD 1 TO SUMMARY-COUNT
+               MOVE RUNLOG-RECORD(9:10) TO SUM-PROGRAM(SUMMARY-COUNT)
+               MOVE RUNLOG-RECORD(26:5) TO SUM-EVENT(SUMMARY-COUNT)
+               MOVE RUNLOG-RECORD(65:16) TO SUM-REASON(SUMMARY-COUNT)
+           END-IF.
+
+      *Write the consolidated summary - one line per START/END entry
+      *collected above, plus a final tally - to DAILYRUN.TXT, fresh
+      *each time the suite runs (like NUMARR.CSV, a snapshot of this
+      *run rather than an ever-growing log - RUNLOG.TXT already is
+      *that).
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT DAILYRUN-FILE.
+
+           MOVE FUNCTION CURRENT-DATE TO DAILYRUN-TIMESTAMP.
+           MOVE SPACES TO DAILYRUN-LINE.
+           STRING
+               "BATCH SUITE SUMMARY - RUN ON "
+               DAILYRUN-TIMESTAMP(1:8) " AT " DAILYRUN-TIMESTAMP(9:6)
+               DELIMITED BY SIZE INTO DAILYRUN-LINE.
+           MOVE DAILYRUN-LINE TO DAILYRUN-RECORD.
+           WRITE DAILYRUN-RECORD.
+
+           MOVE 0 TO NORMAL-END-COUNT.
+           MOVE 0 TO INVALID-END-COUNT.
+           MOVE 0 TO TOTAL-END-COUNT.
+           MOVE 1 TO SUMMARY-IDX.
+           PERFORM UNTIL SUMMARY-IDX > SUMMARY-COUNT
+               MOVE SPACES TO DAILYRUN-LINE
+               STRING
+                   FUNCTION TRIM(SUM-PROGRAM(SUMMARY-IDX)) " "
+                   FUNCTION TRIM(SUM-EVENT(SUMMARY-IDX)) " "
+                   FUNCTION TRIM(SUM-REASON(SUMMARY-IDX))
+                   DELIMITED BY SIZE INTO DAILYRUN-LINE
+               MOVE DAILYRUN-LINE TO DAILYRUN-RECORD
+               WRITE DAILYRUN-RECORD
+               IF SUM-EVENT(SUMMARY-IDX) = "END"
+                   ADD 1 TO TOTAL-END-COUNT
+                   IF FUNCTION TRIM(SUM-REASON(SUMMARY-IDX)) = "NORMAL"
+                       ADD 1 TO NORMAL-END-COUNT
+                   ELSE
+                       ADD 1 TO INVALID-END-COUNT
+                   END-IF
+               END-IF
+               ADD 1 TO SUMMARY-IDX
+           END-PERFORM.
+
+           MOVE NORMAL-END-COUNT TO NORMAL-END-COUNT-DISPLAY.
+           MOVE INVALID-END-COUNT TO INVALID-END-COUNT-DISPLAY.
+           MOVE TOTAL-END-COUNT TO TOTAL-END-COUNT-DISPLAY.
+           MOVE SPACES TO DAILYRUN-LINE.
+           STRING
+               "SUMMARY: " FUNCTION TRIM(NORMAL-END-COUNT-DISPLAY)
+               " of " FUNCTION TRIM(TOTAL-END-COUNT-DISPLAY)
+               " programs finished normally, "
+               FUNCTION TRIM(INVALID-END-COUNT-DISPLAY)
+               " saw invalid input."
+               DELIMITED BY SIZE INTO DAILYRUN-LINE.
+           MOVE DAILYRUN-LINE TO DAILYRUN-RECORD.
+           WRITE DAILYRUN-RECORD.
+
+           CLOSE DAILYRUN-FILE.
+
+           DISPLAY " ".
+           DISPLAY "Batch suite complete. See DAILYRUN.TXT for the "
+               "consolidated summary.".
