@@ -1,27 +1,226 @@
-      *DESCRIPTION: 
+      *DESCRIPTION: Loads a 10-entry table from ARRDATA.TXT and displays it.
       *AUTHOR: Keith Ginoel S. Gabinete
-      *DATE: August 28, 2024 
+      *DATE: August 28, 2024
+      *Modification History:
+      *2024-09-12: MY-ARR is now loaded from ARRDATA.TXT instead of the
+      *            two hardcoded entries, so real lists can be viewed.
+      *2024-09-16: Added a menu with sort (bubble sort, ascending) and
+      *            search (linear, reports the matching index) options.
+      *2024-10-08: LOAD-ARRAY now skips blank/whitespace-only lines in
+      *            ARRDATA.TXT instead of storing them as entries, and
+      *            keeps a running count of how many slots actually
+      *            got filled.
+      *2024-10-15: Each run now also appends a line to the shared
+      *            RUNLOG.TXT (see the RUNLOG copybook), alongside
+      *            area, SAMPLE and gabinete_ex1's entries.
+      *2024-10-23: RUNLOG.TXT now also gets an END line when the
+      *            session finishes, recording whether any invalid
+      *            menu choice was entered, alongside the START line
+      *            already written at startup.
+      *2024-10-25: Display Array now flags an unfilled slot as
+      *            "(empty)" instead of printing a bare blank line for
+      *            it.
+      *2024-10-29: The menu choice/exit-flag fields now come from the
+      *            shared MENUFLDS copybook instead of being declared
+      *            here, same as sample.cob and gabinete_ex1.cob, and
+      *            the menu choice is validated the same way (reject
+      *            non-numeric input rather than falling through to
+      *            EVALUATE OTHER). The program now ends with GOBACK
+      *            instead of STOP RUN, so RUNALL can CALL it as part
+      *            of the batch suite; run standalone, GOBACK ends the
+      *            session exactly as STOP RUN did.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. array.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARR-FILE ASSIGN TO "ARRDATA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARR-FILE-STATUS.
+           SELECT RUNLOG-FILE ASSIGN TO "RUNLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUNLOG-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD ARR-FILE.
+       01 ARR-FILE-RECORD PIC A(10).
+
+       FD RUNLOG-FILE.
+       01 RUNLOG-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 ARR-REC.
-               02 MY-ARR PIC A(10) OCCURS 10 TIMES.    
+               02 MY-ARR PIC A(10) OCCURS 10 TIMES VALUE SPACES.
        77 IDX PIC 99 VALUE 1.
+       77 ARR-FILE-STATUS PIC X(02) VALUE "00".
+       77 END-OF-ARR-FILE PIC 9 VALUE 0.
+       77 FILLED-COUNT PIC 99 VALUE 0.
+       77 FILLED-COUNT-DISPLAY PIC Z9.
+
+       COPY RUNLOG.
+       COPY MENUFLDS.
+
+       77 SORT-I PIC 99.
+       77 SORT-J PIC 99.
+       77 TEMP-VAL PIC A(10).
+       77 SEARCH-VAL PIC A(10).
+       77 SEARCH-FOUND PIC 9 VALUE 0.
+       77 SEARCH-IDX PIC 99 VALUE 0.
+       77 HAD-INVALID-INPUT PIC 9 VALUE 0.
 
        PROCEDURE DIVISION.
       *COBOL indexing starts with 1
-           MOVE "Hello" TO MY-ARR(1).
-           MOVE "World" TO MY-ARR(10).
+           MOVE "ARRAY" TO RUNLOG-PROGRAM.
+           MOVE "START" TO RUNLOG-EVENT.
+           MOVE "N/A" TO RUNLOG-REASON.
+           PERFORM LOG-RUN-EVENT.
+
+           PERFORM LOAD-ARRAY.
+
+           PERFORM UNTIL MENU-EXITED = 1
+               DISPLAY "[1] Display [2] Sort [3] Search (0 to exit): "
+                   WITH NO ADVANCING
+               ACCEPT MENU-CHOICE-INPUT
+
+               IF FUNCTION TRIM(MENU-CHOICE-INPUT) IS NUMERIC
+                   MOVE FUNCTION NUMVAL(MENU-CHOICE-INPUT)
+                       TO MENU-CHOICE
+                   EVALUATE MENU-CHOICE
+                       WHEN 1
+                           PERFORM DISPLAY-ARRAY
+                       WHEN 2
+                           PERFORM SORT-ARRAY
+                           DISPLAY "Array sorted."
+                       WHEN 3
+                           PERFORM SEARCH-ARRAY
+                       WHEN 0
+                           MOVE 1 TO MENU-EXITED
+                       WHEN OTHER
+                           DISPLAY "Invalid choice."
+                           MOVE 1 TO HAD-INVALID-INPUT
+                   END-EVALUATE
+               ELSE
+                   DISPLAY "Invalid choice."
+                   MOVE 1 TO HAD-INVALID-INPUT
+               END-IF
+           END-PERFORM.
 
+           MOVE "END" TO RUNLOG-EVENT.
+           IF HAD-INVALID-INPUT = 1
+               MOVE "INVALID-INPUT" TO RUNLOG-REASON
+           ELSE
+               MOVE "NORMAL" TO RUNLOG-REASON
+           END-IF.
+           PERFORM LOG-RUN-EVENT.
+
+           GOBACK.
+
+      *Append one line to the shared RUNLOG.TXT recording a START or
+      *END event for this program (RUNLOG-EVENT/RUNLOG-REASON are set
+      *by the caller first), so a day's activity - and whether any run
+      *ended after rejecting input - can be read across area, array,
+      *SAMPLE and gabinete_ex1 from a single file
+       LOG-RUN-EVENT.
+           OPEN INPUT RUNLOG-FILE.
+           IF RUNLOG-FILE-STATUS = "00"
+               CLOSE RUNLOG-FILE
+               OPEN EXTEND RUNLOG-FILE
+           ELSE
+               OPEN OUTPUT RUNLOG-FILE
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO RUNLOG-TIMESTAMP.
+           MOVE SPACES TO RUNLOG-LINE.
+           STRING
+               "PROGRAM=" RUNLOG-PROGRAM
+               " EVENT=" RUNLOG-EVENT
+               " DATE=" RUNLOG-TIMESTAMP(1:8)
+               " TIME=" RUNLOG-TIMESTAMP(9:6)
+               " REASON=" RUNLOG-REASON
+               DELIMITED BY SIZE INTO RUNLOG-LINE.
+           MOVE RUNLOG-LINE TO RUNLOG-RECORD.
+           WRITE RUNLOG-RECORD.
+           CLOSE RUNLOG-FILE.
+
+      *Walk the table in index order and display each slot. A slot left
+      *unfilled (blank/whitespace, past FILLED-COUNT) is flagged as
+      *empty instead of printing as a bare blank line.
+       DISPLAY-ARRAY.
+           MOVE 1 TO IDX.
            PERFORM 10 times
-               DISPLAY IDX " " MY-ARR(IDX)
+               IF FUNCTION TRIM(MY-ARR(IDX)) = SPACES
+                   DISPLAY IDX " (empty)"
+               ELSE
+                   DISPLAY IDX " " MY-ARR(IDX)
+               END-IF
                COMPUTE IDX = IDX + 1
       *this is also valid for incrementing IDX: ADD 1 to IDX
            END-PERFORM.
 
-           STOP RUN.
-        
\ No newline at end of file
+      *Bubble sort MY-ARR into ascending order
+       SORT-ARRAY.
+           PERFORM VARYING SORT-I FROM 1 BY 1 UNTIL SORT-I > 9
+               PERFORM VARYING SORT-J FROM 1 BY 1
+                       UNTIL SORT-J > (10 - SORT-I)
+                   IF MY-ARR(SORT-J) > MY-ARR(SORT-J + 1)
+                       MOVE MY-ARR(SORT-J) TO TEMP-VAL
+                       MOVE MY-ARR(SORT-J + 1) TO MY-ARR(SORT-J)
+                       MOVE TEMP-VAL TO MY-ARR(SORT-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *Linear search for a value, reporting its index if found
+       SEARCH-ARRAY.
+           DISPLAY "Enter value to search for: " WITH NO ADVANCING.
+           ACCEPT SEARCH-VAL.
+           MOVE 0 TO SEARCH-FOUND.
+           MOVE 0 TO SEARCH-IDX.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+               IF MY-ARR(IDX) = SEARCH-VAL AND SEARCH-FOUND = 0
+                   MOVE 1 TO SEARCH-FOUND
+                   MOVE IDX TO SEARCH-IDX
+               END-IF
+           END-PERFORM.
+           IF SEARCH-FOUND = 1
+               DISPLAY "Found at index " SEARCH-IDX "."
+           ELSE
+               DISPLAY "Value not found."
+           END-IF.
+
+      *Fill MY-ARR from ARRDATA.TXT, one entry per line. Blank or
+      *whitespace-only lines do not occupy a slot; FILLED-COUNT tracks
+      *how many slots actually got real content. If the file is
+      *missing, fall back to the two original demo entries so the
+      *program still has something to show.
+       LOAD-ARRAY.
+           MOVE 1 TO IDX.
+           MOVE 0 TO END-OF-ARR-FILE.
+           MOVE 0 TO FILLED-COUNT.
+           OPEN INPUT ARR-FILE.
+           IF ARR-FILE-STATUS NOT = "00"
+               DISPLAY "ARRDATA.TXT not found, using default entries."
+               MOVE "Hello" TO MY-ARR(1)
+               MOVE "World" TO MY-ARR(10)
+               MOVE 2 TO FILLED-COUNT
+           ELSE
+               PERFORM UNTIL END-OF-ARR-FILE = 1 OR IDX > 10
+                   READ ARR-FILE
+                       AT END
+                           MOVE 1 TO END-OF-ARR-FILE
+                       NOT AT END
+                           IF FUNCTION TRIM(ARR-FILE-RECORD) NOT = SPACES
+                               MOVE ARR-FILE-RECORD TO MY-ARR(IDX)
+                               COMPUTE IDX = IDX + 1
+                               COMPUTE FILLED-COUNT = FILLED-COUNT + 1
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARR-FILE
+           END-IF.
+           MOVE FILLED-COUNT TO FILLED-COUNT-DISPLAY.
+           DISPLAY "Loaded " FUNCTION TRIM(FILLED-COUNT-DISPLAY)
+               " of 10 slots filled.".
+           MOVE 1 TO IDX.
