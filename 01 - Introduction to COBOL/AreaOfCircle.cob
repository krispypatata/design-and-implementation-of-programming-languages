@@ -1,45 +1,421 @@
       *Description: This program computes the area of a circle given its radius.
       *Author: Keith Ginoel S. Gabinete
       *Date: August 28, 2024
+      *Modification History:
+      *2024-09-02: Added a batch mode that reads radii from a sequential
+      *            file (RADII.TXT) instead of asking for one at a time.
+      *2024-09-05: Every area computed is now also appended to
+      *            RESULTS.TXT (radius, area, date, time) so a session's
+      *            figures survive after the program ends.
+      *2024-09-09: Manual entry now asks for a shape first, and can
+      *            compute rectangle and triangle areas as well as
+      *            circles, all sharing the same S-AREA-style display.
+      *2024-09-11: COMPUTE-AREA now also computes and displays the
+      *            circumference of the circle for the same radius.
+      *2024-10-06: EXITED now comes from the shared MENUFLDS copybook
+      *            instead of being declared locally.
+      *2024-10-13: The session now asks for a radius ceiling (1-99) up
+      *            front, and both Manual and Batch mode reject any
+      *            radius outside 1 through that ceiling instead of
+      *            passing it straight to COMPUTE-AREA.
+      *2024-10-15: Each run now also appends a line to the shared
+      *            RUNLOG.TXT (see the RUNLOG copybook), so this
+      *            program's runs show up alongside array, SAMPLE and
+      *            gabinete_ex1's in one consolidated daily log.
+      *2024-10-21: A radius of 3 or more digits (manual entry or a
+      *            RADII.TXT line) used to be silently chopped to fit
+      *            RAD's 2 digits before the ceiling check ever saw it
+      *            (150 became 15 instead of being rejected). Radius
+      *            input is now read into a wide alphanumeric field
+      *            and validated with IS NUMERIC/NUMVAL first, the
+      *            same way gabinete_ex1 validates its own input, so
+      *            an oversized entry is rejected outright instead of
+      *            truncated.
+      *2024-10-22: RESULTS.TXT now gets a header line (title plus the
+      *            date it was created) the first time it is opened,
+      *            instead of starting straight into data lines.
+      *2024-10-23: RUNLOG.TXT now also gets an END line when the
+      *            session finishes, recording whether any input was
+      *            rejected along the way, alongside the START line
+      *            already written at startup.
+      *2024-10-25: WS-LOG-DIMS is now cleared to SPACES right before
+      *            each shape's STRING into it, instead of keeping
+      *            whatever the previous shape's (possibly longer)
+      *            dims string left behind. Also fixed the radius
+      *            ceiling prompt, which still ACCEPTed straight into
+      *            a 2-digit field - it now reads into a wide field and
+      *            validates with IS NUMERIC/NUMVAL the same way
+      *            VALIDATE-RADIUS-INPUT already does for the radius
+      *            itself, so an oversized ceiling entry is rejected
+      *            instead of truncated.
+      *2024-10-29: The rejection messages in MANUAL-MODE and BATCH-MODE
+      *            now move RADIUS-CEILING through a Z9-edited display
+      *            field before TRIM, so a ceiling under 10 reads as
+      *            "1-9" instead of "1-09". The program now ends with
+      *            GOBACK instead of STOP RUN, so RUNALL can CALL it as
+      *            part of the batch suite; run standalone, GOBACK ends
+      *            the session exactly as STOP RUN did.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. area.
 
        ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT RADIUS-FILE ASSIGN TO "RADII.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS RADIUS-FILE-STATUS.
+               SELECT RESULTS-FILE ASSIGN TO "RESULTS.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS RESULTS-FILE-STATUS.
+               SELECT RUNLOG-FILE ASSIGN TO "RUNLOG.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS RUNLOG-FILE-STATUS.
 
        DATA DIVISION.
+           FILE SECTION.
+           FD RADIUS-FILE.
+           01 RADIUS-RECORD PIC X(10).
+
+           FD RESULTS-FILE.
+           01 RESULTS-RECORD PIC X(90).
+
+           FD RUNLOG-FILE.
+           01 RUNLOG-RECORD PIC X(80).
+
            WORKING-STORAGE SECTION.
            77 MY-PI PIC 9V9(2) VALUE 3.14.
            77 RAD PIC 9(2).
+           77 RAD-INPUT PIC X(10).
+           77 RAD-NUMERIC PIC 9(10) VALUE 0.
+           77 RAD-IS-VALID PIC 9 VALUE 0.
+           77 HAD-INVALID-INPUT PIC 9 VALUE 0.
            77 C-AREA PIC 9(5).9(2).
            77 S-AREA PIC Z(4)9.9(2).
-           77 EXITED PIC 9 VALUE 0.
+           77 C-CIRCUM PIC 9(5).9(2).
+           77 S-CIRCUM PIC Z(4)9.9(2).
+           COPY MENUFLDS.
+           COPY RUNLOG.
+           77 MODE-CHOICE PIC 9 VALUE 0.
+           77 SHAPE-CHOICE PIC 9 VALUE 0.
+           77 RADIUS-FILE-STATUS PIC X(02) VALUE "00".
+           77 END-OF-RADIUS-FILE PIC 9 VALUE 0.
+           77 RESULTS-FILE-STATUS PIC X(02) VALUE "00".
+           77 RESULTS-FILE-IS-NEW PIC 9 VALUE 0.
+           77 RESULTS-HEADER-LINE PIC X(90) VALUE SPACES.
+
+      *Radius ceiling, configured at startup; no radius above this is
+      *accepted for COMPUTE-AREA in either mode
+           77 RADIUS-CEILING PIC 9(2) VALUE 50.
+           77 RADIUS-CEILING-DISPLAY PIC Z9.
+           77 CEILING-INPUT PIC X(10).
+           77 CEILING-NUMERIC PIC 9(10) VALUE 0.
+           77 CEILING-IS-VALID PIC 9 VALUE 0.
+
+           77 WS-TIMESTAMP PIC X(21).
+           77 WS-RESULT-RAD PIC Z(1)9.
+           77 WS-RESULT-LINE PIC X(90) VALUE SPACES.
+
+      *Rectangle working fields
+           77 RECT-LEN PIC 9(2).
+           77 RECT-WID PIC 9(2).
+           77 RECT-AREA PIC 9(5).
+           77 S-RECT-AREA PIC Z(4)9.
+
+      *Triangle working fields
+           77 TRI-BASE PIC 9(2).
+           77 TRI-HEIGHT PIC 9(2).
+           77 TRI-AREA PIC 9(5).9(2).
+           77 S-TRI-AREA PIC Z(4)9.9(2).
+
+      *Shared fields for the RESULTS.TXT log line, set by whichever
+      *shape paragraph last ran and written out by LOG-RESULT
+           77 WS-LOG-SHAPE PIC X(9) VALUE SPACES.
+           77 WS-LOG-DIMS PIC X(20) VALUE SPACES.
+           77 WS-LOG-AREA PIC Z(4)9.9(2) VALUE 0.
 
        PROCEDURE DIVISION.
-      *While loop
-           PERFORM UNTIL EXITED = 1
-      *Ask for radius
-               DISPLAY "Enter radius (0 to exit): " WITH NO ADVANCING
-               ACCEPT RAD
-
-               IF RAD = 0
-                   MOVE 1 TO EXITED
+      *Ask how the radii for this session will be supplied
+           DISPLAY "[1] Manual entry  [2] Batch file (RADII.TXT): "
+               WITH NO ADVANCING.
+           ACCEPT MODE-CHOICE.
+
+           PERFORM CONFIGURE-RADIUS-CEILING.
+
+      *Open for append, creating RESULTS.TXT the first time it is needed
+           OPEN INPUT RESULTS-FILE.
+           IF RESULTS-FILE-STATUS = "00"
+               CLOSE RESULTS-FILE
+               OPEN EXTEND RESULTS-FILE
+           ELSE
+               OPEN OUTPUT RESULTS-FILE
+               MOVE 1 TO RESULTS-FILE-IS-NEW
+           END-IF.
+           IF RESULTS-FILE-IS-NEW = 1
+               PERFORM LOG-RESULTS-HEADER
+           END-IF.
+
+           MOVE "AREA" TO RUNLOG-PROGRAM.
+           MOVE "START" TO RUNLOG-EVENT.
+           MOVE "N/A" TO RUNLOG-REASON.
+           PERFORM LOG-RUN-EVENT.
+
+           IF MODE-CHOICE = 2
+               PERFORM BATCH-MODE
+           ELSE
+               PERFORM MANUAL-MODE
+           END-IF.
+
+           MOVE "END" TO RUNLOG-EVENT.
+           IF HAD-INVALID-INPUT = 1
+               MOVE "INVALID-INPUT" TO RUNLOG-REASON
+           ELSE
+               MOVE "NORMAL" TO RUNLOG-REASON
+           END-IF.
+           PERFORM LOG-RUN-EVENT.
+
+           CLOSE RESULTS-FILE.
+           GOBACK.
+
+      *Write a one-time title/creation-date header to RESULTS.TXT when
+      *it is first created, so the per-shape data lines that follow
+      *aren't the only thing in the file
+       LOG-RESULTS-HEADER.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE SPACES TO RESULTS-HEADER-LINE.
+           STRING
+               "AREA RESULTS REPORT - CREATED "
+               WS-TIMESTAMP(1:8)
+               DELIMITED BY SIZE INTO RESULTS-HEADER-LINE.
+           MOVE RESULTS-HEADER-LINE TO RESULTS-RECORD.
+           WRITE RESULTS-RECORD.
+
+           MOVE SPACES TO RESULTS-HEADER-LINE.
+           STRING
+               "SHAPE DIMS AREA DATE TIME"
+               DELIMITED BY SIZE INTO RESULTS-HEADER-LINE.
+           MOVE RESULTS-HEADER-LINE TO RESULTS-RECORD.
+           WRITE RESULTS-RECORD.
+
+      *Append one line to the shared RUNLOG.TXT recording a START or
+      *END event for this program (RUNLOG-EVENT/RUNLOG-REASON are set
+      *by the caller first), so a day's activity - and whether any run
+      *ended after rejecting input - can be read across area, array,
+      *SAMPLE and gabinete_ex1 from a single file
+       LOG-RUN-EVENT.
+           OPEN INPUT RUNLOG-FILE.
+           IF RUNLOG-FILE-STATUS = "00"
+               CLOSE RUNLOG-FILE
+               OPEN EXTEND RUNLOG-FILE
+           ELSE
+               OPEN OUTPUT RUNLOG-FILE
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO RUNLOG-TIMESTAMP.
+           MOVE SPACES TO RUNLOG-LINE.
+           STRING
+               "PROGRAM=" RUNLOG-PROGRAM
+               " EVENT=" RUNLOG-EVENT
+               " DATE=" RUNLOG-TIMESTAMP(1:8)
+               " TIME=" RUNLOG-TIMESTAMP(9:6)
+               " REASON=" RUNLOG-REASON
+               DELIMITED BY SIZE INTO RUNLOG-LINE.
+           MOVE RUNLOG-LINE TO RUNLOG-RECORD.
+           WRITE RUNLOG-RECORD.
+           CLOSE RUNLOG-FILE.
+
+      *Ask for the highest radius this session will accept, looping
+      *until the answer is within 1-99
+       CONFIGURE-RADIUS-CEILING.
+           MOVE 0 TO CEILING-IS-VALID.
+           PERFORM UNTIL CEILING-IS-VALID = 1
+               DISPLAY "Maximum radius for this session (1-99): "
+                   WITH NO ADVANCING
+               ACCEPT CEILING-INPUT
+               IF FUNCTION TRIM(CEILING-INPUT) IS NUMERIC
+                   MOVE FUNCTION NUMVAL(CEILING-INPUT)
+                       TO CEILING-NUMERIC
+                   IF CEILING-NUMERIC >= 1 AND CEILING-NUMERIC <= 99
+                       MOVE CEILING-NUMERIC TO RADIUS-CEILING
+                       MOVE 1 TO CEILING-IS-VALID
+                   ELSE
+                       DISPLAY "Must be within 1-99."
+                       MOVE 1 TO HAD-INVALID-INPUT
+                   END-IF
                ELSE
-                   PERFORM COMPUTE-AREA
+                   DISPLAY "Must be within 1-99."
+                   MOVE 1 TO HAD-INVALID-INPUT
                END-IF
-      
+           END-PERFORM.
+
+      *Validate RAD-INPUT (from manual entry or a RADII.TXT line) as a
+      *whole number within 1-RADIUS-CEILING before it is trusted as a
+      *radius. Reading into a wide alphanumeric field first, instead
+      *of straight into RAD's 2 digits, means an oversized entry (3+
+      *digits) is rejected here instead of silently truncated. Leaves
+      *any rejection message to the caller, since MANUAL-MODE and
+      *BATCH-MODE word theirs differently.
+       VALIDATE-RADIUS-INPUT.
+           MOVE 0 TO RAD-IS-VALID.
+           IF FUNCTION TRIM(RAD-INPUT) IS NUMERIC
+               MOVE FUNCTION NUMVAL(RAD-INPUT) TO RAD-NUMERIC
+               IF RAD-NUMERIC >= 1 AND RAD-NUMERIC <= RADIUS-CEILING
+                   MOVE RAD-NUMERIC TO RAD
+                   MOVE 1 TO RAD-IS-VALID
+               END-IF
+           END-IF.
+
+      *Manual entry, one shape at a time
+       MANUAL-MODE.
+           PERFORM UNTIL MENU-EXITED = 1
+      *Ask which shape to compute
+               DISPLAY "[1] Circle  [2] Rectangle  [3] Triangle  "
+                   WITH NO ADVANCING
+               DISPLAY "(0 to exit): " WITH NO ADVANCING
+               ACCEPT SHAPE-CHOICE
+
+               EVALUATE SHAPE-CHOICE
+                   WHEN 0
+                       MOVE 1 TO MENU-EXITED
+                   WHEN 1
+                       DISPLAY "Enter radius: " WITH NO ADVANCING
+                       ACCEPT RAD-INPUT
+                       PERFORM VALIDATE-RADIUS-INPUT
+                       IF RAD-IS-VALID = 1
+                           PERFORM COMPUTE-AREA
+                       ELSE
+                           MOVE RADIUS-CEILING TO RADIUS-CEILING-DISPLAY
+                           DISPLAY "Radius must be a positive whole "
+                               "number within 1-"
+                               FUNCTION TRIM(RADIUS-CEILING-DISPLAY) "."
+                           MOVE 1 TO HAD-INVALID-INPUT
+                       END-IF
+                   WHEN 2
+                       PERFORM COMPUTE-RECTANGLE-AREA
+                   WHEN 3
+                       PERFORM COMPUTE-TRIANGLE-AREA
+                   WHEN OTHER
+                       DISPLAY "Invalid shape choice."
+                       MOVE 1 TO HAD-INVALID-INPUT
+               END-EVALUATE
+
       *Blank line after each iteration
                DISPLAY " "
 
            END-PERFORM.
-           STOP RUN.
 
-      *Compute for the area of the Circle
+      *Read radii from RADII.TXT one line at a time and run COMPUTE-AREA
+      *against each one, so a whole cutting-list can be run unattended
+       BATCH-MODE.
+           MOVE 0 TO END-OF-RADIUS-FILE.
+           OPEN INPUT RADIUS-FILE.
+           IF RADIUS-FILE-STATUS NOT = "00"
+               DISPLAY "Could not open RADII.TXT for batch mode."
+           ELSE
+               PERFORM UNTIL END-OF-RADIUS-FILE = 1
+                   READ RADIUS-FILE
+                       AT END
+                           MOVE 1 TO END-OF-RADIUS-FILE
+                       NOT AT END
+                           MOVE RADIUS-RECORD TO RAD-INPUT
+                           PERFORM VALIDATE-RADIUS-INPUT
+                           IF RAD-IS-VALID = 1
+                               PERFORM COMPUTE-AREA
+                           ELSE
+                               MOVE RADIUS-CEILING
+                                   TO RADIUS-CEILING-DISPLAY
+                               DISPLAY "Skipping radius "
+                                   FUNCTION TRIM(RADIUS-RECORD)
+                                   " - not a valid integer within 1-"
+                                   FUNCTION TRIM(RADIUS-CEILING-DISPLAY)
+                                   "."
+                               MOVE 1 TO HAD-INVALID-INPUT
+                           END-IF
+                           DISPLAY " "
+                   END-READ
+               END-PERFORM
+               CLOSE RADIUS-FILE
+           END-IF.
+
+      *Compute for the area and circumference of the Circle
        COMPUTE-AREA.
            COMPUTE C-AREA = MY-PI * (RAD ** 2).
            MOVE C-AREA TO S-AREA.
            DISPLAY "The area of the "
       *hyphen (-) is required
-      -    "circle is " 
+      -    "circle is "
            FUNCTION TRIM(S-AREA LEADING) ".".
-           
+
+           PERFORM COMPUTE-CIRCUMFERENCE.
+
+           MOVE "CIRCLE" TO WS-LOG-SHAPE.
+           MOVE RAD TO WS-RESULT-RAD.
+           MOVE SPACES TO WS-LOG-DIMS.
+           STRING "RADIUS=" WS-RESULT-RAD DELIMITED BY SIZE
+               INTO WS-LOG-DIMS.
+           MOVE S-AREA TO WS-LOG-AREA.
+           PERFORM LOG-RESULT.
+
+      *Compute for the circumference of the Circle, for the same radius
+      *just used by COMPUTE-AREA
+       COMPUTE-CIRCUMFERENCE.
+           COMPUTE C-CIRCUM = 2 * MY-PI * RAD.
+           MOVE C-CIRCUM TO S-CIRCUM.
+           DISPLAY "The circumference of the "
+      -    "circle is "
+           FUNCTION TRIM(S-CIRCUM LEADING) ".".
+
+      *Compute for the area of a Rectangle
+       COMPUTE-RECTANGLE-AREA.
+           DISPLAY "Enter length: " WITH NO ADVANCING.
+           ACCEPT RECT-LEN.
+           DISPLAY "Enter width: " WITH NO ADVANCING.
+           ACCEPT RECT-WID.
+
+           COMPUTE RECT-AREA = RECT-LEN * RECT-WID.
+           MOVE RECT-AREA TO S-RECT-AREA.
+           DISPLAY "The area of the "
+      -    "rectangle is "
+           FUNCTION TRIM(S-RECT-AREA LEADING) ".".
+
+           MOVE "RECTANGLE" TO WS-LOG-SHAPE.
+           MOVE SPACES TO WS-LOG-DIMS.
+           STRING "LEN=" RECT-LEN " WID=" RECT-WID DELIMITED BY SIZE
+               INTO WS-LOG-DIMS.
+           MOVE S-RECT-AREA TO WS-LOG-AREA.
+           PERFORM LOG-RESULT.
+
+      *Compute for the area of a Triangle
+       COMPUTE-TRIANGLE-AREA.
+           DISPLAY "Enter base: " WITH NO ADVANCING.
+           ACCEPT TRI-BASE.
+           DISPLAY "Enter height: " WITH NO ADVANCING.
+           ACCEPT TRI-HEIGHT.
+
+           COMPUTE TRI-AREA = 0.5 * TRI-BASE * TRI-HEIGHT.
+           MOVE TRI-AREA TO S-TRI-AREA.
+           DISPLAY "The area of the "
+      -    "triangle is "
+           FUNCTION TRIM(S-TRI-AREA LEADING) ".".
+
+           MOVE "TRIANGLE" TO WS-LOG-SHAPE.
+           MOVE SPACES TO WS-LOG-DIMS.
+           STRING "BASE=" TRI-BASE " HEIGHT=" TRI-HEIGHT
+               DELIMITED BY SIZE INTO WS-LOG-DIMS.
+           MOVE S-TRI-AREA TO WS-LOG-AREA.
+           PERFORM LOG-RESULT.
+
+      *Append the shape just computed and its area to RESULTS.TXT so the
+      *figure is still on hand after the session ends
+       LOG-RESULT.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           STRING
+               "SHAPE=" WS-LOG-SHAPE
+               " " WS-LOG-DIMS
+               " AREA=" WS-LOG-AREA
+               " DATE=" WS-TIMESTAMP(1:8)
+               " TIME=" WS-TIMESTAMP(9:6)
+               DELIMITED BY SIZE INTO WS-RESULT-LINE.
+           MOVE WS-RESULT-LINE TO RESULTS-RECORD.
+           WRITE RESULTS-RECORD.
+
