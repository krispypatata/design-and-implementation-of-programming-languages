@@ -1,87 +1,481 @@
-      *DESCRIPTION: This program computes the factorial of the largest 
-      *number from an array of 5 single-digit positive integers.
+      *DESCRIPTION: This program computes the factorial of the largest
+      *number from an array of configurable-size positive integers.
       *AUTHOR: Keith Ginoel S. Gabinete
-      *DATE: August 29, 2024 
+      *DATE: August 29, 2024
+      *Modification History:
+      *2024-09-18: numArr is now persisted to NUMARR.DAT and reloaded on
+      *            startup, so a filled array survives a restart.
+      *2024-09-20: Added menu choice [4], a factorial table over every
+      *            array element instead of just the largest; Exit
+      *            moved to [5].
+      *2024-09-23: Array size and entry width are no longer fixed at
+      *            5 slots/1 digit. The user is asked for a size
+      *            (1-20) at startup, and entries may now be up to
+      *            two digits (1-99).
+      *2024-09-25: Rejected inputs are now tallied per field
+      *            (array size, menu choice, array entry) and a
+      *            short summary is printed when Exit is chosen.
+      *2024-09-27: Fill Array now checkpoints the array and the
+      *            current slot to CHKPT.DAT after every accepted
+      *            entry, and a restart mid-fill offers to resume
+      *            from the next unfilled slot instead of slot 1.
+      *2024-10-06: Menu choice and exit-flag fields now come from the
+      *            shared MENUFLDS copybook instead of being declared
+      *            locally.
+      *2024-10-10: Print Array now also appends the array's contents,
+      *            with a timestamp, to NUMRPT.TXT, so a printed array
+      *            is not lost once it scrolls off the console.
+      *2024-10-15: Each run now also appends a line to the shared
+      *            RUNLOG.TXT (see the RUNLOG copybook), alongside
+      *            area, array and SAMPLE's entries.
+      *2024-10-18: Added menu choice [5], Export to CSV, which writes
+      *            numArr and the most recently computed factorial out
+      *            to NUMARR.CSV; Exit moved to [6].
+      *2024-10-21: NUMRPT.TXT now gets a header line (title plus the
+      *            date it was created) the first time it is opened.
+      *2024-10-23: RUNLOG.TXT now also gets an END line when the
+      *            session finishes, recording whether any input was
+      *            rejected along the way, alongside the START line
+      *            already written at startup.
+      *2024-10-29: nFactorial is widened to PIC 9(18) and the multiply
+      *            that builds it up is now guarded with ON SIZE ERROR,
+      *            so an entry whose factorial no longer fits (20! and
+      *            up) reports OVERFLOW instead of silently wrapping to
+      *            a wrong number; an overflowing factorial is never
+      *            exported to CSV. Export to CSV and the checkpoint-
+      *            resume message now move their two-digit values
+      *            through Z9-edited display fields before TRIM, the
+      *            same way printNumArray's rptEntry already does, so
+      *            single-digit values no longer show a leading zero.
+      *            Export to CSV also now checks for an empty array
+      *            first, the same way every other data-reading menu
+      *            choice already does. The program now ends with
+      *            GOBACK instead of STOP RUN, so RUNALL can CALL it
+      *            as part of the batch suite; run standalone, GOBACK
+      *            ends the session exactly as STOP RUN did.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. gabinete_ex1.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMARR-FILE ASSIGN TO "NUMARR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS numArrFileStatus.
+           SELECT CHKPT-FILE ASSIGN TO "CHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS chkptFileStatus.
+           SELECT NUMARR-RPT-FILE ASSIGN TO "NUMRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS numArrRptFileStatus.
+           SELECT RUNLOG-FILE ASSIGN TO "RUNLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUNLOG-FILE-STATUS.
+           SELECT NUMARR-CSV-FILE ASSIGN TO "NUMARR.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS numArrCsvFileStatus.
 
        DATA DIVISION.
+       FILE SECTION.
+      *numArrRecord also doubles as the header record written/read
+      *first by saveNumArray/loadNumArray, holding arrSize
+       FD NUMARR-FILE.
+       01 numArrRecord PIC 9(2).
+
+      *chkptRecord doubles as both header fields (next slot to fill,
+      *then the arrSize in effect when the checkpoint was taken) and
+      *the partially-filled entries that follow them
+       FD CHKPT-FILE.
+       01 chkptRecord PIC 9(2).
+
+      *Append-only report of every Print Array run, one line per run
+       FD NUMARR-RPT-FILE.
+       01 numArrRptRecord PIC X(90).
+
+       FD RUNLOG-FILE.
+       01 RUNLOG-RECORD PIC X(80).
+
+      *Snapshot of numArr and the last-computed factorial, rewritten
+      *in full each time Export to CSV is chosen
+       FD NUMARR-CSV-FILE.
+       01 numArrCsvRecord PIC X(40).
+
        WORKING-STORAGE SECTION.
       *Variable definitions
       *IntegerArray
-      *I used 9(1) instead of 9 only for easier modification of the variable
 
       *Since the problem only allows positive integers as input,
-      *We can initialize the num array's elements to zeros which makes it 
-      *easier for us to check later if the array is still empty or not 
+      *We can initialize the num array's elements to zeros which makes it
+      *easier for us to check later if the array is still empty or not
       *(for printing its contents)
+      *MAX-SLOTS is the hard cap on array size; arrSize (set at
+      *startup by configureArraySize) is how many of those slots are
+      *actually in play for the current session
        01 numRecord.
-           02 numArr PIC 9(1) OCCURS 5 TIMES VALUE 0.
-    
-       77 userChoice PIC X(38).
-       77 choice PIC 9(38) VALUE 1.
-       77 exited PIC 9(1) VALUE 0.
+           02 numArr PIC 9(2) OCCURS 20 TIMES VALUE 0.
+
+       COPY MENUFLDS.
+       COPY RUNLOG.
 
        77 userInput PIC X(38).
        77 numericInput PIC 9(38).
        77 isValid PIC 9(1) VALUE 0.
-       77 validInput PIC 9(1).
+       77 validInput PIC 9(2).
+
+       77 largestNum PIC 9(2).
+       77 tableNum PIC 9(2).
+       77 iterator PIC 99 VALUE 1.
+
+       77 MAX-SLOTS PIC 99 VALUE 20.
+       77 arrSize PIC 99 VALUE 5.
+       77 savedArrSize PIC 99 VALUE 0.
 
-       77 largestNum PIC 9(1).
-       77 iterator PIC 9(1) VALUE 1.
+       77 numArrFileStatus PIC X(02) VALUE "00".
+       77 chkptFileStatus PIC X(02) VALUE "00".
+
+      *Print Array report working fields
+       77 numArrRptFileStatus PIC X(02) VALUE "00".
+       77 numArrRptFileIsNew PIC 9 VALUE 0.
+       77 rptTimestamp PIC X(21).
+       77 rptEntry PIC Z9.
+       77 rptLine PIC X(90) VALUE SPACES.
+       77 rptOutLine PIC X(90) VALUE SPACES.
+
+      *Checkpoint/resume working fields
+       77 ckptIterator PIC 99 VALUE 0.
+       77 ckptArrSize PIC 99 VALUE 0.
+       77 ckptIteratorDisplay PIC Z9.
+       77 ckptArrSizeDisplay PIC Z9.
+       77 resumeAnswer PIC X(01).
+       77 resumingFill PIC 9(1) VALUE 0.
+       77 ckptWriteIdx PIC 99 VALUE 0.
+
+      *Per-field tallies of rejected input, reported as a summary
+      *when the user exits
+       77 invalidArrSizeCount PIC 9(5) VALUE 0.
+       77 invalidMenuCount PIC 9(5) VALUE 0.
+       77 invalidFillCount PIC 9(5) VALUE 0.
+       77 invalidTotalCount PIC 9(5) VALUE 0.
+       77 invalidCountFormatted PIC Z(4)9.
+
+      *nFactorial is widened to hold the factorial of two-digit
+      *entries better than the old single-digit ceiling did, though
+      *entries toward the top of the 1-99 range will still overflow
+      *this (or any fixed-width) PIC clause - COBOL has no arbitrary
+      *precision arithmetic, so this is a practical limit, not a bug.
+      *factorialOverflow is raised by an ON SIZE ERROR on the
+      *multiply, so an overflowing result is reported as an error
+      *instead of silently wrapping to a wrong number.
+       77 nFactorial PIC 9(18).
+       77 nFactorialFormatted PIC Z(17)9(1).
+       77 factorialOverflow PIC 9(1) VALUE 0.
+
+      *Tracks the number the factorial in nFactorial was last computed
+      *for, so Export to CSV can report which one it is alongside it.
+      *Only raised when that factorial computed cleanly - an
+      *overflowing result is never exported.
+       77 hasFactorial PIC 9(1) VALUE 0.
+       77 lastFactorialNum PIC 9(2) VALUE 0.
+
+      *Export to CSV working fields
+       77 numArrCsvFileStatus PIC X(02) VALUE "00".
+       77 csvLine PIC X(40) VALUE SPACES.
+       77 csvIndexDisplay PIC Z9.
+       77 csvFactorialNumDisplay PIC Z9.
 
-      *The largest possible factorial of a 1-digit number is 362880 (9!)
-      *which is a 6-digit number
-       77 nFactorial PIC 9(6).
-       77 nFactorialFormatted PIC Z(5)9(1).
-       
       *Start of the code
       *NOTE: COBOL indexing starts with 1
        PROCEDURE DIVISION.
-           PERFORM displayMenu UNTIL exited = 1.
-      *    Terminate the program
-           STOP RUN.
+      *Open for append, creating NUMRPT.TXT the first time it is
+      *needed
+           OPEN INPUT NUMARR-RPT-FILE.
+           IF numArrRptFileStatus = "00"
+               CLOSE NUMARR-RPT-FILE
+               OPEN EXTEND NUMARR-RPT-FILE
+           ELSE
+               OPEN OUTPUT NUMARR-RPT-FILE
+               MOVE 1 TO numArrRptFileIsNew
+           END-IF.
+           IF numArrRptFileIsNew = 1
+               PERFORM logPrintedArrayHeader
+           END-IF.
+
+           MOVE "GABINETE1" TO RUNLOG-PROGRAM.
+           MOVE "START" TO RUNLOG-EVENT.
+           MOVE "N/A" TO RUNLOG-REASON.
+           PERFORM logRunEvent.
+
+           PERFORM configureArraySize.
+           PERFORM loadNumArray.
+           PERFORM checkForCheckpoint.
+           PERFORM displayMenu UNTIL MENU-EXITED = 1.
+
+           COMPUTE invalidTotalCount = invalidArrSizeCount
+               + invalidMenuCount + invalidFillCount.
+           MOVE "END" TO RUNLOG-EVENT.
+           IF invalidTotalCount > 0
+               MOVE "INVALID-INPUT" TO RUNLOG-REASON
+           ELSE
+               MOVE "NORMAL" TO RUNLOG-REASON
+           END-IF.
+           PERFORM logRunEvent.
+
+           CLOSE NUMARR-RPT-FILE.
+      *    Terminate the program (returns to the caller when run as a
+      *    called subprogram, e.g. from RUNALL)
+           GOBACK.
+
+      *Write a one-time title/creation-date header to NUMRPT.TXT when
+      *it is first created, so the per-run data lines that follow
+      *aren't the only thing in the file
+       logPrintedArrayHeader.
+           MOVE FUNCTION CURRENT-DATE TO rptTimestamp.
+           MOVE SPACES TO rptOutLine.
+           STRING
+               "ARRAY PRINT REPORT - CREATED " rptTimestamp(1:8)
+               DELIMITED BY SIZE INTO rptOutLine.
+           MOVE rptOutLine TO numArrRptRecord.
+           WRITE numArrRptRecord.
+
+           MOVE SPACES TO rptOutLine.
+           STRING
+               "DATE TIME ARRAY"
+               DELIMITED BY SIZE INTO rptOutLine.
+           MOVE rptOutLine TO numArrRptRecord.
+           WRITE numArrRptRecord.
+
+      *Append one line to the shared RUNLOG.TXT recording a START or
+      *END event for this program (RUNLOG-EVENT/RUNLOG-REASON are set
+      *by the caller first), so a day's activity - and whether any run
+      *ended after rejecting input - can be read across area, array,
+      *SAMPLE and gabinete_ex1 from a single file
+       logRunEvent.
+           OPEN INPUT RUNLOG-FILE.
+           IF RUNLOG-FILE-STATUS = "00"
+               CLOSE RUNLOG-FILE
+               OPEN EXTEND RUNLOG-FILE
+           ELSE
+               OPEN OUTPUT RUNLOG-FILE
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO RUNLOG-TIMESTAMP.
+           MOVE SPACES TO RUNLOG-LINE.
+           STRING
+               "PROGRAM=" RUNLOG-PROGRAM
+               " EVENT=" RUNLOG-EVENT
+               " DATE=" RUNLOG-TIMESTAMP(1:8)
+               " TIME=" RUNLOG-TIMESTAMP(9:6)
+               " REASON=" RUNLOG-REASON
+               DELIMITED BY SIZE INTO RUNLOG-LINE.
+           MOVE RUNLOG-LINE TO RUNLOG-RECORD.
+           WRITE RUNLOG-RECORD.
+           CLOSE RUNLOG-FILE.
+
+      *Look for a checkpoint left behind by a Fill Array that never
+      *finished (a prior "pulled away" session or a dead terminal),
+      *and offer to pick up where it left off instead of from slot 1
+       checkForCheckpoint.
+           OPEN INPUT CHKPT-FILE.
+           IF chkptFileStatus = "00"
+               MOVE 0 TO ckptIterator
+               MOVE 0 TO ckptArrSize
+               READ CHKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE chkptRecord TO ckptIterator
+               END-READ
+               IF ckptIterator > 1
+                   READ CHKPT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE chkptRecord TO ckptArrSize
+                   END-READ
+               END-IF
+
+               IF ckptIterator > 1 AND ckptIterator <= ckptArrSize
+                   MOVE ckptIterator TO ckptIteratorDisplay
+                   MOVE ckptArrSize TO ckptArrSizeDisplay
+                   DISPLAY " "
+                   DISPLAY "A Fill Array from a previous session "
+                       "stopped partway, at slot "
+                       FUNCTION TRIM(ckptIteratorDisplay) " of "
+                       FUNCTION TRIM(ckptArrSizeDisplay) "."
+                   DISPLAY "Resume it now? (Y/N): " WITH NO ADVANCING
+                   ACCEPT resumeAnswer
+
+                   IF resumeAnswer = "Y" OR resumeAnswer = "y"
+                       MOVE ckptArrSize TO arrSize
+                       MOVE 1 TO iterator
+                       PERFORM UNTIL iterator > arrSize
+                           READ CHKPT-FILE
+                               AT END
+                                   MOVE arrSize TO iterator
+                                   COMPUTE iterator = iterator + 1
+                               NOT AT END
+                                   MOVE chkptRecord TO numArr(iterator)
+                                   COMPUTE iterator = iterator + 1
+                           END-READ
+                       END-PERFORM
+
+                       MOVE ckptIterator TO iterator
+                       MOVE 1 TO resumingFill
+                       PERFORM fillNumArray
+                   END-IF
+               END-IF
+               CLOSE CHKPT-FILE
+           END-IF.
+           MOVE 1 TO iterator.
+
+      *Ask how many of the (up to MAX-SLOTS) array entries this
+      *session will actually use
+       configureArraySize.
+           MOVE 0 TO isValid.
+           PERFORM UNTIL isValid = 1
+               DISPLAY "Array size for this session (1-"
+                   WITH NO ADVANCING
+               DISPLAY FUNCTION TRIM(MAX-SLOTS) "): " WITH NO ADVANCING
+               ACCEPT userInput
+
+               IF FUNCTION TRIM(userInput) IS NUMERIC
+                   MOVE FUNCTION NUMVAL(userInput) TO numericInput
+                   IF numericInput >= 1 AND numericInput <= MAX-SLOTS
+                       MOVE numericInput TO arrSize
+                       MOVE 1 TO isValid
+                   ELSE
+                       ADD 1 TO invalidArrSizeCount
+                       DISPLAY " "
+                       DISPLAY "INVALID INPUT"
+                       DISPLAY "Must be within the given range."
+                       DISPLAY " "
+                   END-IF
+               ELSE
+                   ADD 1 TO invalidArrSizeCount
+                   DISPLAY " "
+                   DISPLAY "INVALID INPUT!"
+                   DISPLAY "Must be a positive integer input only."
+                   DISPLAY " "
+               END-IF
+           END-PERFORM.
+
+      *Reload numArr from NUMARR.DAT, if it exists, so a filled array
+      *survives a restart of the program. The file's own header
+      *record (the array size in effect when it was saved) bounds how
+      *many entries are actually read back, in case this session's
+      *configured arrSize differs from that one
+       loadNumArray.
+           OPEN INPUT NUMARR-FILE.
+           IF numArrFileStatus = "00"
+               MOVE 0 TO savedArrSize
+               READ NUMARR-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE numArrRecord TO savedArrSize
+               END-READ
+
+               MOVE 1 TO iterator
+               PERFORM UNTIL iterator > savedArrSize
+                       OR iterator > arrSize
+                   READ NUMARR-FILE
+                       AT END
+                           MOVE MAX-SLOTS TO iterator
+                           COMPUTE iterator = iterator + 1
+                       NOT AT END
+                           MOVE numArrRecord TO numArr(iterator)
+                           COMPUTE iterator = iterator + 1
+                   END-READ
+               END-PERFORM
+               CLOSE NUMARR-FILE
+           END-IF.
+           MOVE 1 TO iterator.
+
+      *Write the current numArr out to NUMARR.DAT, with arrSize as a
+      *header record, so it is still there the next time the program
+      *starts
+       saveNumArray.
+           OPEN OUTPUT NUMARR-FILE.
+           MOVE arrSize TO numArrRecord.
+           WRITE numArrRecord.
+
+           MOVE 1 TO iterator.
+           PERFORM UNTIL iterator > arrSize
+               MOVE numArr(iterator) TO numArrRecord
+               WRITE numArrRecord
+               COMPUTE iterator = iterator + 1
+           END-PERFORM.
+           CLOSE NUMARR-FILE.
+           MOVE 1 TO iterator.
       
+      *Write the next slot to fill and the partially-filled numArr out
+      *to CHKPT.DAT, so a Fill Array interrupted partway through can
+      *be resumed instead of restarted from slot 1
+       saveCheckpoint.
+           OPEN OUTPUT CHKPT-FILE.
+           MOVE iterator TO chkptRecord.
+           WRITE chkptRecord.
+           MOVE arrSize TO chkptRecord.
+           WRITE chkptRecord.
+
+           MOVE 1 TO ckptWriteIdx.
+           PERFORM UNTIL ckptWriteIdx > arrSize
+               MOVE numArr(ckptWriteIdx) TO chkptRecord
+               WRITE chkptRecord
+               COMPUTE ckptWriteIdx = ckptWriteIdx + 1
+           END-PERFORM.
+           CLOSE CHKPT-FILE.
+
+      *Reset CHKPT.DAT to an empty checkpoint once a Fill Array runs
+      *to completion, so the next startup has nothing to resume
+       clearCheckpoint.
+           OPEN OUTPUT CHKPT-FILE.
+           MOVE 0 TO chkptRecord.
+           WRITE chkptRecord.
+           CLOSE CHKPT-FILE.
+
       *A function to display the main menu
        displayMenu.
            DISPLAY "     MENU     ".
            DISPLAY "[1] Fill Array".
            DISPLAY "[2] Print Array".
            DISPLAY "[3] Factorial of Largest Number".
-           DISPLAY "[4] Exit".
+           DISPLAY "[4] Factorial Table".
+           DISPLAY "[5] Export to CSV".
+           DISPLAY "[6] Exit".
 
            DISPLAY "Choice: " WITH NO ADVANCING.
-           ACCEPT userChoice.
+           ACCEPT MENU-CHOICE-INPUT.
            
       *    Use the function trim to remove any leading or tailing whitespaces
       *    <whiespace/s>1<whiespace/s> is accepted
-           IF FUNCTION TRIM(userChoice) IS NUMERIC
-      *        Use the function numval to get the actual numeric value of the 
-      *        given string (since it already passed the IS NUMERIC check)     
-               MOVE FUNCTION NUMVAL(userChoice) TO choice
-               IF choice = 1
-                   PERFORM fillNumArray
-               ELSE
-                   IF choice = 2
+           IF FUNCTION TRIM(MENU-CHOICE-INPUT) IS NUMERIC
+      *        Use the function numval to get the actual numeric value of the
+      *        given string (since it already passed the IS NUMERIC check)
+               MOVE FUNCTION NUMVAL(MENU-CHOICE-INPUT) TO MENU-CHOICE
+               EVALUATE MENU-CHOICE
+                   WHEN 1
+                       PERFORM fillNumArray
+                   WHEN 2
                        PERFORM printNumArray
-                   ELSE
-                       IF choice = 3
-                           PERFORM getFactorialOfLargestNum
-                       ELSE
-                           IF choice = 4
-                               DISPLAY " "
-                               DISPLAY "EXITED!"
-                               MOVE 1 TO exited
-                           ELSE
-                               DISPLAY " "
-                               DISPLAY "Invalid Input!"
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
+                   WHEN 3
+                       PERFORM getFactorialOfLargestNum
+                   WHEN 4
+                       PERFORM getFactorialTable
+                   WHEN 5
+                       PERFORM exportToCsv
+                   WHEN 6
+                       PERFORM displayInvalidInputSummary
+                       DISPLAY " "
+                       DISPLAY "EXITED!"
+                       MOVE 1 TO MENU-EXITED
+                   WHEN OTHER
+                       ADD 1 TO invalidMenuCount
+                       DISPLAY " "
+                       DISPLAY "Invalid Input!"
+               END-EVALUATE
            ELSE
+               ADD 1 TO invalidMenuCount
                DISPLAY " "
                DISPLAY "Invalid Input!"
            END-IF.
@@ -89,6 +483,28 @@
       *    New line
            DISPLAY " ".
 
+      *A function to print a short summary of how many inputs were
+      *rejected this session, broken down by field, shown when the
+      *user exits via choice 5
+       displayInvalidInputSummary.
+           COMPUTE invalidTotalCount = invalidArrSizeCount
+               + invalidMenuCount + invalidFillCount.
+           MOVE invalidTotalCount TO invalidCountFormatted.
+           DISPLAY " ".
+           DISPLAY FUNCTION TRIM(invalidCountFormatted LEADING)
+               " invalid entries this session.".
+           IF invalidTotalCount > 0
+               MOVE invalidArrSizeCount TO invalidCountFormatted
+               DISPLAY "  Array size: "
+                   FUNCTION TRIM(invalidCountFormatted LEADING)
+               MOVE invalidMenuCount TO invalidCountFormatted
+               DISPLAY "  Menu choice: "
+                   FUNCTION TRIM(invalidCountFormatted LEADING)
+               MOVE invalidFillCount TO invalidCountFormatted
+               DISPLAY "  Array entry: "
+                   FUNCTION TRIM(invalidCountFormatted LEADING)
+           END-IF.
+
       *A function to fill the num array with positive integer inputs
       *ref: https://stackoverflow.com/questions/28167441/how-to-check-
       *valid-numeric-in-number-for-a-given-length
@@ -98,38 +514,44 @@
            DISPLAY " ".
            DISPLAY "FILL ARRAY".
 
-           MOVE 1 TO iterator.
-           PERFORM UNTIL iterator > 5
-      *        Check if the input entered by the user is a valid 
-      *        single digit input
-      *        Loop until it encounters a valid input         
+           IF resumingFill = 1
+               MOVE 0 TO resumingFill
+           ELSE
+               MOVE 1 TO iterator
+           END-IF.
+           PERFORM UNTIL iterator > arrSize
+      *        Check if the input entered by the user is a valid
+      *        1-99 integer
+      *        Loop until it encounters a valid input
                MOVE 0 to isValid
                PERFORM UNTIL isValid = 1
                    DISPLAY "(" iterator ") " WITH NO ADVANCING
-                   DISPLAY "Enter a positive integer (1-9): " 
+                   DISPLAY "Enter a positive integer (1-99): "
                    WITH NO ADVANCING
                    ACCEPT userInput
-                   
-      *            Use the function trim to remove any leading or 
+
+      *            Use the function trim to remove any leading or
       *            tailing whitespaces
       *            <whiespace/s>8<whiespace/s> is accepted
                    IF FUNCTION TRIM (userInput) IS NUMERIC
-      *                Use the function numval to get the actual 
-      *                numeric value of the given string (since it 
+      *                Use the function numval to get the actual
+      *                numeric value of the given string (since it
       *                already passed the IS NUMERIC check)
                        MOVE FUNCTION NUMVAL(userInput) TO numericInput
-      *                Input must be a single positive integer only
-                       IF (numericInput >= 1 AND numericInput <= 9)
+      *                Input must be a positive integer up to two digits
+                       IF (numericInput >= 1 AND numericInput <= 99)
                            MOVE numericInput TO validInput
                            MOVE validInput TO numArr(iterator)
                            MOVE 1 TO isValid
                        ELSE
+                           ADD 1 TO invalidFillCount
                            DISPLAY " "
                            DISPLAY "INVALID INPUT"
                            DISPLAY "Must be within the given range."
                            DISPLAY " "
                        END-IF
                    ELSE
+                       ADD 1 TO invalidFillCount
                        DISPLAY " "
                        DISPLAY "INVALID INPUT!"
                        DISPLAY "Must be a positive integer input only."
@@ -138,8 +560,12 @@
                END-PERFORM
 
                COMPUTE iterator = iterator + 1
+               PERFORM saveCheckpoint
            END-PERFORM.
 
+           PERFORM saveNumArray.
+           PERFORM clearCheckpoint.
+
       *A function to print the numbers in the array
        printNumArray.
            DISPLAY " ".
@@ -149,21 +575,90 @@
                DISPLAY "Fill the array with positive integers first!"
            ELSE
                DISPLAY "PRINT ARRAY"
-      
+
+               MOVE SPACES TO rptLine
                MOVE 1 TO iterator
-               PERFORM UNTIL iterator > 5
+               PERFORM UNTIL iterator > arrSize
                    DISPLAY numArr(iterator) " " WITH NO ADVANCING
+                   MOVE numArr(iterator) TO rptEntry
+                   STRING FUNCTION TRIM(rptLine) " "
+                       FUNCTION TRIM(rptEntry)
+                       DELIMITED BY SIZE INTO rptLine
                    COMPUTE iterator = iterator + 1
                END-PERFORM
-      
+
                DISPLAY " "
+               PERFORM logPrintedArray
+           END-IF.
+
+      *Append the just-printed array's contents and a timestamp to
+      *NUMRPT.TXT, so a printed array is not lost once it scrolls off
+      *the console
+       logPrintedArray.
+           MOVE FUNCTION CURRENT-DATE TO rptTimestamp.
+           MOVE SPACES TO rptOutLine.
+           STRING
+               "DATE=" rptTimestamp(1:8)
+               " TIME=" rptTimestamp(9:6)
+               " ARRAY=" FUNCTION TRIM(rptLine)
+               DELIMITED BY SIZE INTO rptOutLine.
+           MOVE rptOutLine TO numArrRptRecord.
+           WRITE numArrRptRecord.
+
+      *Write numArr and the most recently computed factorial out to
+      *NUMARR.CSV, overwriting any previous export with a fresh
+      *snapshot. VALUE,INDEX rows come first, followed by a single
+      *FACTORIAL row once a factorial has actually been computed this
+      *session.
+       exportToCsv.
+           DISPLAY " ".
+           IF numArr(1) = 0
+               DISPLAY "ARRAY IS STILL EMPTY!"
+               DISPLAY "Fill the array with positive integers first!"
+           ELSE
+               OPEN OUTPUT NUMARR-CSV-FILE
+
+               MOVE SPACES TO csvLine
+               STRING "INDEX,VALUE" DELIMITED BY SIZE INTO csvLine
+               MOVE csvLine TO numArrCsvRecord
+               WRITE numArrCsvRecord
+
+               MOVE 1 TO iterator
+               PERFORM UNTIL iterator > arrSize
+                   MOVE iterator TO csvIndexDisplay
+                   MOVE numArr(iterator) TO rptEntry
+                   MOVE SPACES TO csvLine
+                   STRING
+                       FUNCTION TRIM(csvIndexDisplay) ","
+                       FUNCTION TRIM(rptEntry)
+                       DELIMITED BY SIZE INTO csvLine
+                   MOVE csvLine TO numArrCsvRecord
+                   WRITE numArrCsvRecord
+                   COMPUTE iterator = iterator + 1
+               END-PERFORM
+
+               IF hasFactorial = 1
+                   MOVE nFactorial TO nFactorialFormatted
+                   MOVE lastFactorialNum TO csvFactorialNumDisplay
+                   MOVE SPACES TO csvLine
+                   STRING
+                       "FACTORIAL,"
+                       FUNCTION TRIM(csvFactorialNumDisplay)
+                       "," FUNCTION TRIM(nFactorialFormatted)
+                       DELIMITED BY SIZE INTO csvLine
+                   MOVE csvLine TO numArrCsvRecord
+                   WRITE numArrCsvRecord
+               END-IF
+
+               CLOSE NUMARR-CSV-FILE
+               DISPLAY "Exported to NUMARR.CSV."
            END-IF.
 
       *A function to get the value of the largest number in the
       *initialized num array
        getLargestNum.
            MOVE 1 TO iterator.
-           PERFORM UNTIL iterator > 5
+           PERFORM UNTIL iterator > arrSize
                IF numArr(iterator) > largestNum
                    MOVE numArr(iterator) TO largestNum
                END-IF
@@ -184,15 +679,72 @@
                
                DISPLAY "FACTORIAL OF LARGEST NUMBER"
                DISPLAY largestNum "! = " WITH NO ADVANCING
+               MOVE largestNum TO lastFactorialNum
 
       *        Compute for the factorial of the largest number
                MOVE 1 TO nFactorial
-               PERFORM UNTIL largestNum = 0
+               MOVE 0 TO factorialOverflow
+               PERFORM UNTIL largestNum = 0 OR factorialOverflow = 1
                    COMPUTE nFactorial = nFactorial * largestNum
+                       ON SIZE ERROR
+                           MOVE 1 TO factorialOverflow
+                   END-COMPUTE
                    COMPUTE largestNum = largestNum - 1
                END-PERFORM
-           
-               MOVE nFactorial TO nFactorialFormatted
-               DISPLAY FUNCTION TRIM(nFactorialFormatted LEADING)
+
+               IF factorialOverflow = 1
+                   DISPLAY "OVERFLOW - result too large to display."
+                   MOVE 0 TO hasFactorial
+               ELSE
+                   MOVE nFactorial TO nFactorialFormatted
+                   DISPLAY FUNCTION TRIM(nFactorialFormatted)
+                   MOVE 1 TO hasFactorial
+               END-IF
+           END-IF.
+
+      *A function to print the factorial of every element currently in
+      *the num array, not just the largest one
+       getFactorialTable.
+           DISPLAY " ".
+
+           IF numArr(1) = 0
+               DISPLAY "ARRAY IS STILL EMPTY!"
+               DISPLAY "Fill the array with positive integers first!"
+           ELSE
+               DISPLAY "FACTORIAL TABLE"
+
+               MOVE 1 TO iterator
+               PERFORM UNTIL iterator > arrSize
+                   MOVE numArr(iterator) TO tableNum
+                   MOVE numArr(iterator) TO lastFactorialNum
+                   PERFORM getFactorialOfTableNum
+
+                   DISPLAY numArr(iterator) "! = " WITH NO ADVANCING
+                   IF factorialOverflow = 1
+                       DISPLAY "OVERFLOW - too large to display."
+                       MOVE 0 TO hasFactorial
+                   ELSE
+                       MOVE nFactorial TO nFactorialFormatted
+                       DISPLAY FUNCTION TRIM(nFactorialFormatted)
+                       MOVE 1 TO hasFactorial
+                   END-IF
+
+                   COMPUTE iterator = iterator + 1
+               END-PERFORM
            END-IF.
 
+      *A function to solve for the factorial of tableNum, used while
+      *building the factorial table. Raises factorialOverflow instead
+      *of letting nFactorial silently wrap when the result no longer
+      *fits its PIC clause.
+       getFactorialOfTableNum.
+           MOVE 1 TO nFactorial.
+           MOVE 0 TO factorialOverflow.
+           PERFORM UNTIL tableNum = 0 OR factorialOverflow = 1
+               COMPUTE nFactorial = nFactorial * tableNum
+                   ON SIZE ERROR
+                       MOVE 1 TO factorialOverflow
+               END-COMPUTE
+               COMPUTE tableNum = tableNum - 1
+           END-PERFORM.
+
